@@ -12,8 +12,10 @@
            01 VIOLATION       PIC S9(2) VALUE 99.
            01 CLRSCR          PIC X(3) VALUE 'CLS'.
            01 USERNAME        PIC X(50).
-           01 PASSWORD        PIC X(50).
+           01 USER-PASSWORD   PIC X(50).
            01 ATTEMPT         PIC 9(1) VALUE 3.
+           01 WS-VALID-USERNAME PIC X(50) VALUE "admin".
+           01 WS-VALID-PASSWORD PIC X(50) VALUE "admin1234".
            01 ACCURATE        PIC X VALUE 'B'.
            01 STUDENT-NUM     PIC X(50).
            01 FULL-NAME       PIC X(50).
@@ -23,8 +25,13 @@
 
        PROCEDURE DIVISION.
            CALL "SYSTEM" USING CLRSCR.
-           PERFORM AUTHENTICATION-SECTION UNTIL ACCURATE = "A"
-           PERFORM STUDENT-INFO
+           PERFORM AUTHENTICATION-SECTION
+               UNTIL ACCURATE = "A" OR ATTEMPT = 0
+           IF ACCURATE = "A"
+               PERFORM STUDENT-INFO
+           ELSE
+               DISPLAY "ACCOUNT LOCKED. TOO MANY FAILED ATTEMPTS."
+           END-IF
            STOP RUN.
 
        AUTHENTICATION-SECTION.
@@ -40,26 +47,27 @@
            DISPLAY "Username: "
            ACCEPT USERNAME.
            DISPLAY "Password: "
-           ACCEPT PASSWORD.
+           ACCEPT USER-PASSWORD.
 
-           IF PASSWORD = USERNAME
+           IF USERNAME = WS-VALID-USERNAME
+               AND USER-PASSWORD = WS-VALID-PASSWORD
                DISPLAY " "
                DISPLAY " "
                DISPLAY "ACCESS GRANTED!"
                MOVE "A" TO ACCURATE
            ELSE
+               SUBTRACT 1 FROM ATTEMPT
                DISPLAY " "
                DISPLAY " "
                DISPLAY "ACCESS DENIED! PLEASE TRY AGAIN!"
-               MOVE "B" TO ACCURATE
-
-           STOP RUN.
+               IF ATTEMPT > 0
+                   DISPLAY ATTEMPT " attempt(s) remaining."
+               END-IF
+           END-IF.
 
            CLEAR-SCREEN.
                CALL 'SYSTEM' USING CLRSCR.
 
-           PERFORM STUDENT-INFO.
-
            STUDENT-INFO.
                CALL "SYSTEM" USING 'CLS'.
                DISPLAY " "
