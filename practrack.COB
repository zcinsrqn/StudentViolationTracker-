@@ -0,0 +1,868 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. practrack.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "C:\Users\zcint\STUDENT.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-KEY
+               ALTERNATE RECORD KEY IS STUDENT-ID WITH DUPLICATES
+               FILE STATUS IS WS-STUDENT-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "C:\Users\zcint\REPORT.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORTED-REPORT-FILE ASSIGN TO
+               "C:\Users\zcint\SORTED_REPORT.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.tmp".
+           SELECT AUDIT-LOG-FILE ASSIGN TO
+               "C:\Users\zcint\AUDIT_LOG.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-FILE.
+       01 STUDENT-RECORD.
+           05 STUDENT-KEY.
+               10 STUDENT-ID        PIC X(10).
+               10 VIOLATION-COUNT   PIC 9(4).
+           05 STUDENT-NAME      PIC X(30).
+           05 STUDENT-SECTION   PIC X(15).
+           05 VIOLATION-DATE    PIC X(10).
+           05 VIOLATION-TYPE    PIC X(20).
+           05 VIOLATION-REMARKS PIC X(50).
+           05 COURSE            PIC X(20).
+
+       FD REPORT-FILE.
+       01 REPORT-RECORD        PIC X(170).
+
+       FD SORTED-REPORT-FILE.
+       01 SORTED-REPORT-RECORD.
+           05 SRD-SECTION       PIC X(15).
+           05 SRD-DATE          PIC X(10).
+           05 SRD-STUDENT-ID    PIC X(10).
+           05 SRD-STUDENT-NAME  PIC X(30).
+           05 SRD-COURSE        PIC X(20).
+           05 SRD-TYPE          PIC X(20).
+           05 SRD-REMARKS       PIC X(50).
+
+       SD SORT-WORK-FILE.
+       01 SORT-RECORD.
+           05 SRT-SECTION       PIC X(15).
+           05 SRT-DATE          PIC X(10).
+           05 SRT-STUDENT-ID    PIC X(10).
+           05 SRT-STUDENT-NAME  PIC X(30).
+           05 SRT-COURSE        PIC X(20).
+           05 SRT-TYPE          PIC X(20).
+           05 SRT-REMARKS       PIC X(50).
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD      PIC X(450).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CHOICE             PIC 9 VALUE 0.
+       01 WS-EOF                PIC 9 VALUE 0.
+       01 WS-RECORD-FOUND                PIC 9 VALUE 0.
+       01 WS-TEMP-RECORD        PIC X(170) VALUE SPACES.
+       01 WS-STUDENT-ID         PIC X(10).
+       01 WS-STUDENT-NAME       PIC X(30).
+       01 WS-STUDENT-SECTION    PIC X(15).
+       01 WS-VIOLATION-DATE     PIC X(10).
+       01 WS-VIOLATION-TYPE     PIC X(20).
+       01 WS-VIOLATION-REMARKS  PIC X(50).
+       01 WS-COURSE             PIC X(20).
+       01 WS-FILTER-CHOICE      PIC 9 VALUE 0.
+       01 WS-FILTER-VALUE       PIC X(30).
+       01 WS-MATCHED            PIC 9 VALUE 0.
+       01 WS-VIOLATION-COUNT    PIC 9(4) VALUE 0.
+       01 WS-OFFENDER-THRESHOLD PIC 9(4) VALUE 3.
+       01 WS-CURRENT-SECTION    PIC X(15) VALUE SPACES.
+       01 WS-SECTION-COUNT      PIC 9(4) VALUE 0.
+       01 WS-GRAND-TOTAL        PIC 9(4) VALUE 0.
+       01 WS-FIRST-GROUP        PIC 9 VALUE 1.
+       01 WS-TYPE-TALLY-COUNT   PIC 9(4) VALUE 0.
+       01 WS-TYPE-TALLY.
+           05 WS-TYPE-ENTRY OCCURS 50 TIMES.
+               10 WS-TYPE-NAME  PIC X(20).
+               10 WS-TYPE-CNT   PIC 9(4).
+       01 WS-SECT-TALLY-COUNT   PIC 9(4) VALUE 0.
+       01 WS-SECT-TALLY.
+           05 WS-SECT-ENTRY OCCURS 50 TIMES.
+               10 WS-SECT-NAME  PIC X(15).
+               10 WS-SECT-CNT   PIC 9(4).
+       01 WS-TALLY-IDX          PIC 9(4) VALUE 0.
+       01 WS-TALLY-FOUND        PIC 9 VALUE 0.
+       01 WS-TYPE-TABLE-FULL    PIC 9 VALUE 0.
+       01 WS-SECT-TABLE-FULL    PIC 9 VALUE 0.
+       01 WS-RO-CURRENT-ID      PIC X(10) VALUE SPACES.
+       01 WS-RO-CURRENT-NAME    PIC X(30) VALUE SPACES.
+       01 WS-RO-ROW-COUNT       PIC 9(4) VALUE 0.
+       01 WS-STUDENT-FILE-STATUS PIC XX VALUE SPACES.
+       01 WS-CURRENT-DATETIME   PIC X(21).
+       01 WS-BACKUP-SUFFIX      PIC X(14).
+       01 WS-BACKUP-COMMAND     PIC X(200) VALUE SPACES.
+       01 WS-VALID-ENTRY        PIC 9 VALUE 1.
+       01 WS-DATE-YEAR          PIC X(4).
+       01 WS-DATE-MONTH         PIC X(2).
+       01 WS-DATE-DAY           PIC X(2).
+       01 WS-AUDIT-RECORD       PIC X(450) VALUE SPACES.
+       01 WS-AUDIT-ACTION       PIC X(10) VALUE SPACES.
+       01 WS-AUDIT-OLD-VALUES   PIC X(160) VALUE SPACES.
+       01 WS-AUDIT-NEW-VALUES   PIC X(160) VALUE SPACES.
+       01 USERNAME              PIC X(50).
+       01 USER-PASSWORD         PIC X(50).
+       01 ATTEMPT               PIC 9(1) VALUE 3.
+       01 ACCURATE              PIC X VALUE 'B'.
+       01 WS-VALID-USERNAME     PIC X(50) VALUE "admin".
+       01 WS-VALID-PASSWORD     PIC X(50) VALUE "admin1234".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LOGIN-SECTION UNTIL ACCURATE = "A" OR ATTEMPT = 0.
+           IF ACCURATE = "A"
+               PERFORM UNTIL WS-CHOICE = 8
+                   PERFORM DISPLAY-MENU
+               END-PERFORM
+           ELSE
+               DISPLAY "ACCOUNT LOCKED. TOO MANY FAILED ATTEMPTS."
+           END-IF.
+           STOP RUN.
+
+       LOGIN-SECTION.
+           DISPLAY " "
+           DISPLAY "=================================="
+           DISPLAY "        LOGIN YOUR ACCOUNT "
+           DISPLAY "=================================="
+           DISPLAY " "
+           DISPLAY "Username: " WITH NO ADVANCING.
+           ACCEPT USERNAME.
+           DISPLAY "Password: " WITH NO ADVANCING.
+           ACCEPT USER-PASSWORD.
+           IF USERNAME = WS-VALID-USERNAME
+               AND USER-PASSWORD = WS-VALID-PASSWORD
+               DISPLAY " "
+               DISPLAY "ACCESS GRANTED!"
+               MOVE "A" TO ACCURATE
+           ELSE
+               SUBTRACT 1 FROM ATTEMPT
+               DISPLAY " "
+               DISPLAY "ACCESS DENIED! PLEASE TRY AGAIN!"
+               IF ATTEMPT > 0
+                   DISPLAY ATTEMPT " attempt(s) remaining."
+               END-IF
+           END-IF.
+
+       DISPLAY-MENU.
+           DISPLAY " "
+           DISPLAY "- STUDENT VIOLATION TRACKING SYSTEM -"
+           DISPLAY "1 - Add Student Violation"
+           DISPLAY "2 - View Violations"
+           DISPLAY "3 - Update Violation"
+           DISPLAY "4 - Delete Violation"
+           DISPLAY "5 - Repeat Offender Report"
+           DISPLAY "6 - Sorted Section Report"
+           DISPLAY "7 - Type/Section Summary Tallies"
+           DISPLAY "8 - Exit"
+           DISPLAY " "
+           DISPLAY "Please enter your choice: " WITH NO ADVANCING
+           ACCEPT WS-CHOICE.
+           EVALUATE WS-CHOICE
+               WHEN 1
+                   PERFORM ADD-VIOLATION
+               WHEN 2
+                   PERFORM VIEW-VIOLATIONS
+               WHEN 3
+                   PERFORM UPDATE-VIOLATION
+               WHEN 4
+                   PERFORM DELETE-VIOLATION
+               WHEN 5
+                   PERFORM REPEAT-OFFENDER-REPORT
+               WHEN 6
+                   PERFORM SECTION-DATE-REPORT
+               WHEN 7
+                   PERFORM SUMMARY-TALLY-REPORT
+               WHEN 8
+                   DISPLAY "Exiting the system..."
+               WHEN OTHER
+                   DISPLAY "Invalid choice! Please try again."
+           END-EVALUATE.
+
+       ADD-VIOLATION.
+           DISPLAY "- ADD VIOLATION -"
+           DISPLAY "Enter Student ID: " WITH NO ADVANCING.
+           ACCEPT WS-STUDENT-ID.
+           DISPLAY "Enter Student Name: " WITH NO ADVANCING.
+           ACCEPT WS-STUDENT-NAME.
+           DISPLAY "Enter Student Section: " WITH NO ADVANCING.
+           ACCEPT WS-STUDENT-SECTION.
+           DISPLAY "Enter Course: " WITH NO ADVANCING.
+           ACCEPT WS-COURSE.
+           DISPLAY "Enter Date (YYYY-MM-DD): " WITH NO ADVANCING.
+           ACCEPT WS-VIOLATION-DATE.
+           DISPLAY "Enter Violation Type: " WITH NO ADVANCING.
+           ACCEPT WS-VIOLATION-TYPE.
+           DISPLAY "Enter Violation Remarks: " WITH NO ADVANCING.
+           ACCEPT WS-VIOLATION-REMARKS.
+
+           PERFORM VALIDATE-VIOLATION-INPUT.
+           IF WS-VALID-ENTRY = 0
+               DISPLAY "Violation not added due to invalid input."
+           ELSE
+               PERFORM COUNT-PRIOR-VIOLATIONS
+               ADD 1 TO WS-VIOLATION-COUNT
+
+               OPEN I-O STUDENT-FILE
+               IF WS-STUDENT-FILE-STATUS = "35"
+                   OPEN OUTPUT STUDENT-FILE
+                   CLOSE STUDENT-FILE
+                   OPEN I-O STUDENT-FILE
+               END-IF
+
+               MOVE WS-STUDENT-ID TO STUDENT-ID
+               MOVE WS-STUDENT-NAME TO STUDENT-NAME
+               MOVE WS-STUDENT-SECTION TO STUDENT-SECTION
+               MOVE WS-VIOLATION-DATE TO VIOLATION-DATE
+               MOVE WS-VIOLATION-TYPE TO VIOLATION-TYPE
+               MOVE WS-VIOLATION-REMARKS TO VIOLATION-REMARKS
+               MOVE WS-COURSE TO COURSE
+               MOVE WS-VIOLATION-COUNT TO VIOLATION-COUNT
+               WRITE STUDENT-RECORD
+                   INVALID KEY
+                       DISPLAY "Error: violation #" WS-VIOLATION-COUNT
+                           " already exists for this student"
+                           " - not added."
+                   NOT INVALID KEY
+                       DISPLAY "Violation added successfully!"
+                           " (Violation #" WS-VIOLATION-COUNT
+                           " on record for this student)"
+                       MOVE "ADD" TO WS-AUDIT-ACTION
+                       MOVE "N/A" TO WS-AUDIT-OLD-VALUES
+                       MOVE SPACES TO WS-AUDIT-NEW-VALUES
+                       STRING WS-STUDENT-NAME DELIMITED BY SIZE
+                           "/" DELIMITED BY SIZE
+                           WS-STUDENT-SECTION DELIMITED BY SIZE
+                           "/" DELIMITED BY SIZE
+                           WS-COURSE DELIMITED BY SIZE
+                           "/" DELIMITED BY SIZE
+                           WS-VIOLATION-DATE DELIMITED BY SIZE
+                           "/" DELIMITED BY SIZE
+                           WS-VIOLATION-TYPE DELIMITED BY SIZE
+                           "/" DELIMITED BY SIZE
+                           WS-VIOLATION-REMARKS DELIMITED BY SIZE
+                           INTO WS-AUDIT-NEW-VALUES
+                           ON OVERFLOW
+                               DISPLAY "Warning: audit new-values "
+                                   "entry truncated."
+                       END-STRING
+                       PERFORM WRITE-AUDIT-LOG
+               END-WRITE
+               CLOSE STUDENT-FILE
+           END-IF.
+
+       VALIDATE-VIOLATION-INPUT.
+           MOVE 1 TO WS-VALID-ENTRY.
+           IF WS-STUDENT-ID = SPACES
+               DISPLAY "Student ID cannot be blank."
+               MOVE 0 TO WS-VALID-ENTRY
+           END-IF.
+           IF WS-STUDENT-NAME = SPACES
+               DISPLAY "Student Name cannot be blank."
+               MOVE 0 TO WS-VALID-ENTRY
+           END-IF.
+           MOVE WS-VIOLATION-DATE (1:4) TO WS-DATE-YEAR.
+           MOVE WS-VIOLATION-DATE (6:2) TO WS-DATE-MONTH.
+           MOVE WS-VIOLATION-DATE (9:2) TO WS-DATE-DAY.
+           IF WS-VIOLATION-DATE (5:1) NOT = "-"
+               OR WS-VIOLATION-DATE (8:1) NOT = "-"
+               OR WS-DATE-YEAR NOT NUMERIC
+               OR WS-DATE-MONTH NOT NUMERIC
+               OR WS-DATE-DAY NOT NUMERIC
+               DISPLAY "Date must be in YYYY-MM-DD format."
+               MOVE 0 TO WS-VALID-ENTRY
+           END-IF.
+
+       COUNT-PRIOR-VIOLATIONS.
+      * Finds the highest VIOLATION-COUNT on file for this student, not
+      * a row count - VIOLATION-COUNT is half of STUDENT-KEY, so basing
+      * the next number on COUNT(*) reissues a deleted violation's key.
+           MOVE 0 TO WS-VIOLATION-COUNT.
+           MOVE 0 TO WS-EOF.
+           OPEN INPUT STUDENT-FILE.
+           IF WS-STUDENT-FILE-STATUS = "35"
+               MOVE 1 TO WS-EOF
+           ELSE
+               MOVE WS-STUDENT-ID TO STUDENT-ID
+               START STUDENT-FILE KEY IS >= STUDENT-ID
+                   INVALID KEY MOVE 1 TO WS-EOF
+               END-START
+           END-IF.
+           PERFORM UNTIL WS-EOF = 1
+               READ STUDENT-FILE NEXT RECORD INTO STUDENT-RECORD
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF STUDENT-ID = WS-STUDENT-ID
+                           IF VIOLATION-COUNT > WS-VIOLATION-COUNT
+                               MOVE VIOLATION-COUNT TO
+                                   WS-VIOLATION-COUNT
+                           END-IF
+                       ELSE
+                           MOVE 1 TO WS-EOF
+                       END-IF
+           END-PERFORM.
+           IF WS-STUDENT-FILE-STATUS NOT = "35"
+               CLOSE STUDENT-FILE
+           END-IF.
+
+       REPEAT-OFFENDER-REPORT.
+           DISPLAY " "
+           DISPLAY "- REPEAT OFFENDER REPORT (Violations >= "
+               WS-OFFENDER-THRESHOLD ") -".
+           MOVE 0 TO WS-EOF.
+           MOVE SPACES TO WS-RO-CURRENT-ID.
+           MOVE SPACES TO WS-RO-CURRENT-NAME.
+           MOVE 0 TO WS-RO-ROW-COUNT.
+           OPEN INPUT STUDENT-FILE.
+           IF WS-STUDENT-FILE-STATUS = "35"
+               MOVE 1 TO WS-EOF
+           END-IF.
+           PERFORM UNTIL WS-EOF = 1
+               READ STUDENT-FILE NEXT RECORD INTO STUDENT-RECORD
+                   AT END
+                       PERFORM PRINT-OFFENDER-IF-QUALIFIED
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF STUDENT-ID NOT = WS-RO-CURRENT-ID
+                           PERFORM PRINT-OFFENDER-IF-QUALIFIED
+                           MOVE STUDENT-ID TO WS-RO-CURRENT-ID
+                           MOVE STUDENT-NAME TO WS-RO-CURRENT-NAME
+                           MOVE 0 TO WS-RO-ROW-COUNT
+                       END-IF
+                       ADD 1 TO WS-RO-ROW-COUNT
+           END-PERFORM.
+           IF WS-STUDENT-FILE-STATUS NOT = "35"
+               CLOSE STUDENT-FILE
+           END-IF.
+
+       PRINT-OFFENDER-IF-QUALIFIED.
+      * Each student's rows are contiguous under STUDENT-KEY order, so
+      * WS-RO-ROW-COUNT tallied since the ID last changed (or end of
+      * file) is that student's current row count - not the highest
+      * VIOLATION-COUNT ever assigned, which COUNT-PRIOR-VIOLATIONS
+      * uses only to avoid reissuing a deleted row's key and would
+      * overstate a student's count after a DELETE-VIOLATION.
+           IF WS-RO-CURRENT-ID NOT = SPACES
+               AND WS-RO-ROW-COUNT >= WS-OFFENDER-THRESHOLD
+               DISPLAY "Student ID: " WS-RO-CURRENT-ID
+                   "  Name: " WS-RO-CURRENT-NAME
+                   "  Violations: " WS-RO-ROW-COUNT
+           END-IF.
+
+       SUMMARY-TALLY-REPORT.
+           DISPLAY " "
+           DISPLAY "- VIOLATION TYPE / SECTION SUMMARY -".
+           MOVE 0 TO WS-TYPE-TALLY-COUNT.
+           MOVE 0 TO WS-SECT-TALLY-COUNT.
+           MOVE 0 TO WS-TYPE-TABLE-FULL.
+           MOVE 0 TO WS-SECT-TABLE-FULL.
+           MOVE 0 TO WS-EOF.
+           OPEN INPUT STUDENT-FILE.
+           IF WS-STUDENT-FILE-STATUS = "35"
+               MOVE 1 TO WS-EOF
+           END-IF.
+           PERFORM UNTIL WS-EOF = 1
+               READ STUDENT-FILE NEXT RECORD INTO STUDENT-RECORD
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       PERFORM TALLY-VIOLATION-TYPE
+                       PERFORM TALLY-VIOLATION-SECTION
+           END-PERFORM.
+           IF WS-STUDENT-FILE-STATUS NOT = "35"
+               CLOSE STUDENT-FILE
+           END-IF.
+
+           DISPLAY " "
+           DISPLAY "By Violation Type:".
+           PERFORM VARYING WS-TALLY-IDX FROM 1 BY 1
+               UNTIL WS-TALLY-IDX > WS-TYPE-TALLY-COUNT
+               DISPLAY "  " WS-TYPE-NAME (WS-TALLY-IDX) ": "
+                   WS-TYPE-CNT (WS-TALLY-IDX)
+           END-PERFORM.
+
+           DISPLAY " "
+           DISPLAY "By Section:".
+           PERFORM VARYING WS-TALLY-IDX FROM 1 BY 1
+               UNTIL WS-TALLY-IDX > WS-SECT-TALLY-COUNT
+               DISPLAY "  " WS-SECT-NAME (WS-TALLY-IDX) ": "
+                   WS-SECT-CNT (WS-TALLY-IDX)
+           END-PERFORM.
+
+       TALLY-VIOLATION-TYPE.
+           MOVE 0 TO WS-TALLY-FOUND.
+           PERFORM VARYING WS-TALLY-IDX FROM 1 BY 1
+               UNTIL WS-TALLY-IDX > WS-TYPE-TALLY-COUNT
+               IF WS-TYPE-NAME (WS-TALLY-IDX) = VIOLATION-TYPE
+                   ADD 1 TO WS-TYPE-CNT (WS-TALLY-IDX)
+                   MOVE 1 TO WS-TALLY-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-TALLY-FOUND = 0
+               IF WS-TYPE-TALLY-COUNT < 50
+                   ADD 1 TO WS-TYPE-TALLY-COUNT
+                   MOVE VIOLATION-TYPE TO
+                       WS-TYPE-NAME (WS-TYPE-TALLY-COUNT)
+                   MOVE 1 TO WS-TYPE-CNT (WS-TYPE-TALLY-COUNT)
+               ELSE
+                   IF WS-TYPE-TABLE-FULL = 0
+                       DISPLAY "Warning: more than 50 distinct "
+                           "violation types - summary is incomplete."
+                       MOVE 1 TO WS-TYPE-TABLE-FULL
+                   END-IF
+               END-IF
+           END-IF.
+
+       TALLY-VIOLATION-SECTION.
+           MOVE 0 TO WS-TALLY-FOUND.
+           PERFORM VARYING WS-TALLY-IDX FROM 1 BY 1
+               UNTIL WS-TALLY-IDX > WS-SECT-TALLY-COUNT
+               IF WS-SECT-NAME (WS-TALLY-IDX) = STUDENT-SECTION
+                   ADD 1 TO WS-SECT-CNT (WS-TALLY-IDX)
+                   MOVE 1 TO WS-TALLY-FOUND
+               END-IF
+           END-PERFORM.
+           IF WS-TALLY-FOUND = 0
+               IF WS-SECT-TALLY-COUNT < 50
+                   ADD 1 TO WS-SECT-TALLY-COUNT
+                   MOVE STUDENT-SECTION TO
+                       WS-SECT-NAME (WS-SECT-TALLY-COUNT)
+                   MOVE 1 TO WS-SECT-CNT (WS-SECT-TALLY-COUNT)
+               ELSE
+                   IF WS-SECT-TABLE-FULL = 0
+                       DISPLAY "Warning: more than 50 distinct "
+                           "sections - summary is incomplete."
+                       MOVE 1 TO WS-SECT-TABLE-FULL
+                   END-IF
+               END-IF
+           END-IF.
+
+       SECTION-DATE-REPORT.
+           DISPLAY " "
+           DISPLAY "- VIOLATION REPORT BY SECTION AND DATE -".
+           MOVE SPACES TO WS-CURRENT-SECTION.
+           MOVE 0 TO WS-SECTION-COUNT.
+           MOVE 0 TO WS-GRAND-TOTAL.
+           MOVE 1 TO WS-FIRST-GROUP.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-SECTION
+               ON ASCENDING KEY SRT-DATE
+               INPUT PROCEDURE IS RELEASE-STUDENT-RECORDS
+               GIVING SORTED-REPORT-FILE.
+
+           OPEN INPUT SORTED-REPORT-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE SPACES TO WS-TEMP-RECORD.
+           STRING "VIOLATION REPORT BY SECTION AND DATE" DELIMITED
+               BY SIZE INTO WS-TEMP-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-TEMP-RECORD.
+           MOVE 0 TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 1
+               READ SORTED-REPORT-FILE
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF SRD-SECTION NOT = WS-CURRENT-SECTION
+                           PERFORM PRINT-SECTION-SUBTOTAL
+                           MOVE SRD-SECTION TO WS-CURRENT-SECTION
+                           MOVE 0 TO WS-SECTION-COUNT
+                           MOVE 0 TO WS-FIRST-GROUP
+                           DISPLAY " "
+                           DISPLAY "Section: " SRD-SECTION
+                           MOVE SPACES TO WS-TEMP-RECORD
+                           STRING " " DELIMITED BY SIZE
+                               INTO WS-TEMP-RECORD
+                           END-STRING
+                           WRITE REPORT-RECORD FROM WS-TEMP-RECORD
+                           MOVE SPACES TO WS-TEMP-RECORD
+                           STRING "Section: " DELIMITED BY SIZE
+                               SRD-SECTION DELIMITED BY SIZE
+                               INTO WS-TEMP-RECORD
+                           END-STRING
+                           WRITE REPORT-RECORD FROM WS-TEMP-RECORD
+                       END-IF
+                       DISPLAY "  " SRD-DATE " " SRD-STUDENT-ID " "
+                           SRD-STUDENT-NAME " " SRD-COURSE " "
+                           SRD-TYPE
+                       MOVE SPACES TO WS-TEMP-RECORD
+                       STRING "  " DELIMITED BY SIZE
+                           SRD-DATE DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           SRD-STUDENT-ID DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           SRD-STUDENT-NAME DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           SRD-COURSE DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           SRD-TYPE DELIMITED BY SIZE
+                           INTO WS-TEMP-RECORD
+                       END-STRING
+                       WRITE REPORT-RECORD FROM WS-TEMP-RECORD
+                       ADD 1 TO WS-SECTION-COUNT
+                       ADD 1 TO WS-GRAND-TOTAL
+           END-PERFORM.
+           PERFORM PRINT-SECTION-SUBTOTAL.
+           DISPLAY " "
+           DISPLAY "Grand Total Violations: " WS-GRAND-TOTAL.
+           MOVE SPACES TO WS-TEMP-RECORD.
+           STRING " " DELIMITED BY SIZE INTO WS-TEMP-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-TEMP-RECORD.
+           MOVE SPACES TO WS-TEMP-RECORD.
+           STRING "Grand Total Violations: " DELIMITED BY SIZE
+               WS-GRAND-TOTAL DELIMITED BY SIZE
+               INTO WS-TEMP-RECORD
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-TEMP-RECORD.
+           DISPLAY "Sorted section report saved to REPORT.DAT".
+           CLOSE SORTED-REPORT-FILE.
+           CLOSE REPORT-FILE.
+
+       PRINT-SECTION-SUBTOTAL.
+           IF WS-FIRST-GROUP = 0
+               DISPLAY "  Subtotal for " WS-CURRENT-SECTION ": "
+                   WS-SECTION-COUNT
+               MOVE SPACES TO WS-TEMP-RECORD
+               STRING "  Subtotal for " DELIMITED BY SIZE
+                   WS-CURRENT-SECTION DELIMITED BY SIZE
+                   ": " DELIMITED BY SIZE
+                   WS-SECTION-COUNT DELIMITED BY SIZE
+                   INTO WS-TEMP-RECORD
+               END-STRING
+               WRITE REPORT-RECORD FROM WS-TEMP-RECORD
+           END-IF.
+
+       RELEASE-STUDENT-RECORDS.
+           OPEN INPUT STUDENT-FILE.
+           MOVE 0 TO WS-EOF.
+           IF WS-STUDENT-FILE-STATUS = "35"
+               MOVE 1 TO WS-EOF
+           END-IF.
+           PERFORM UNTIL WS-EOF = 1
+               READ STUDENT-FILE NEXT RECORD INTO STUDENT-RECORD
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       MOVE STUDENT-SECTION   TO SRT-SECTION
+                       MOVE VIOLATION-DATE    TO SRT-DATE
+                       MOVE STUDENT-ID        TO SRT-STUDENT-ID
+                       MOVE STUDENT-NAME      TO SRT-STUDENT-NAME
+                       MOVE COURSE            TO SRT-COURSE
+                       MOVE VIOLATION-TYPE    TO SRT-TYPE
+                       MOVE VIOLATION-REMARKS TO SRT-REMARKS
+                       RELEASE SORT-RECORD
+           END-PERFORM.
+           IF WS-STUDENT-FILE-STATUS NOT = "35"
+               CLOSE STUDENT-FILE
+           END-IF.
+
+       VIEW-VIOLATIONS.
+           DISPLAY " "
+           DISPLAY "- VIEW VIOLATIONS -".
+           DISPLAY "Filter: 1-Student ID  2-Section  3-None (show all)"
+           DISPLAY "Enter choice: " WITH NO ADVANCING.
+           ACCEPT WS-FILTER-CHOICE.
+           MOVE SPACES TO WS-FILTER-VALUE.
+           IF WS-FILTER-CHOICE = 1
+               DISPLAY "Enter Student ID: " WITH NO ADVANCING
+               ACCEPT WS-FILTER-VALUE
+           ELSE
+               IF WS-FILTER-CHOICE = 2
+                   DISPLAY "Enter Section: " WITH NO ADVANCING
+                   ACCEPT WS-FILTER-VALUE
+               ELSE
+                   MOVE 3 TO WS-FILTER-CHOICE
+               END-IF
+           END-IF.
+
+           OPEN INPUT STUDENT-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           MOVE 0 TO WS-EOF.
+           IF WS-STUDENT-FILE-STATUS = "35"
+               MOVE 1 TO WS-EOF
+           END-IF.
+           PERFORM UNTIL WS-EOF = 1
+               READ STUDENT-FILE NEXT RECORD INTO STUDENT-RECORD
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       MOVE 1 TO WS-MATCHED
+                       IF WS-FILTER-CHOICE = 1
+                           IF STUDENT-ID NOT = WS-FILTER-VALUE
+                               MOVE 0 TO WS-MATCHED
+                           END-IF
+                       ELSE
+                           IF WS-FILTER-CHOICE = 2
+                               IF STUDENT-SECTION NOT = WS-FILTER-VALUE
+                                   MOVE 0 TO WS-MATCHED
+                               END-IF
+                           END-IF
+                       END-IF
+
+                       IF WS-MATCHED = 1
+                           STRING STUDENT-ID DELIMITED BY SIZE
+                                  STUDENT-NAME DELIMITED BY SIZE
+                                  STUDENT-SECTION DELIMITED BY SIZE
+                                  COURSE DELIMITED BY SIZE
+                                  VIOLATION-DATE DELIMITED BY SIZE
+                                  VIOLATION-TYPE DELIMITED BY SIZE
+                                  VIOLATION-REMARKS DELIMITED BY SIZE
+                                  INTO WS-TEMP-RECORD
+                           END-STRING
+                           WRITE REPORT-RECORD FROM WS-TEMP-RECORD
+                           DISPLAY "----------------------------------"
+                           DISPLAY "Student ID: " STUDENT-ID
+                           DISPLAY "Name: " STUDENT-NAME
+                           DISPLAY "Section: " STUDENT-SECTION
+                           DISPLAY "Course: " COURSE
+                           DISPLAY "Date: " VIOLATION-DATE
+                           DISPLAY "Type: " VIOLATION-TYPE
+                           DISPLAY "Remarks: " VIOLATION-REMARKS
+                       END-IF
+           END-PERFORM.
+           DISPLAY "Violations saved to REPORT.DAT".
+           IF WS-STUDENT-FILE-STATUS NOT = "35"
+               CLOSE STUDENT-FILE
+           END-IF.
+           CLOSE REPORT-FILE.
+
+       BACKUP-STUDENT-FILE.
+      * STUDENT-FILE is ORGANIZATION INDEXED; handlers such as VBISAM
+      * or ISAM keep the index in a companion .idx file next to the
+      * .dat, so both are copied or the backup isn't restorable.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME.
+           MOVE WS-CURRENT-DATETIME (1:14) TO WS-BACKUP-SUFFIX.
+           MOVE SPACES TO WS-BACKUP-COMMAND.
+           STRING "copy ""C:\Users\zcint\STUDENT.dat"" "
+               """C:\Users\zcint\STUDENT_BACKUP_"
+               WS-BACKUP-SUFFIX ".dat""" DELIMITED BY SIZE
+               INTO WS-BACKUP-COMMAND.
+           CALL "SYSTEM" USING WS-BACKUP-COMMAND.
+           IF RETURN-CODE = 0
+               DISPLAY "Backup created: STUDENT_BACKUP_"
+                   WS-BACKUP-SUFFIX ".dat"
+           ELSE
+               DISPLAY "WARNING: backup copy of STUDENT.dat failed "
+                   "(return code " RETURN-CODE ") - proceeding "
+                   "WITHOUT a verified backup."
+           END-IF.
+           MOVE SPACES TO WS-BACKUP-COMMAND.
+           STRING "copy ""C:\Users\zcint\STUDENT.idx"" "
+               """C:\Users\zcint\STUDENT_BACKUP_"
+               WS-BACKUP-SUFFIX ".idx""" DELIMITED BY SIZE
+               INTO WS-BACKUP-COMMAND.
+           CALL "SYSTEM" USING WS-BACKUP-COMMAND.
+           IF RETURN-CODE = 0
+               DISPLAY "Backup created: STUDENT_BACKUP_"
+                   WS-BACKUP-SUFFIX ".idx"
+           ELSE
+               DISPLAY "Note: no STUDENT.idx backed up (return code "
+                   RETURN-CODE ") - handler may not use a separate "
+                   "index file."
+           END-IF.
+
+       WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME.
+           MOVE SPACES TO WS-AUDIT-RECORD.
+           STRING WS-AUDIT-ACTION DELIMITED BY SIZE
+               " | Student: " DELIMITED BY SIZE
+               WS-STUDENT-ID DELIMITED BY SIZE
+               " | Violation #: " DELIMITED BY SIZE
+               WS-VIOLATION-COUNT DELIMITED BY SIZE
+               " | Old: " DELIMITED BY SIZE
+               WS-AUDIT-OLD-VALUES DELIMITED BY SIZE
+               " | New: " DELIMITED BY SIZE
+               WS-AUDIT-NEW-VALUES DELIMITED BY SIZE
+               " | When: " DELIMITED BY SIZE
+               WS-CURRENT-DATETIME (1:14) DELIMITED BY SIZE
+               INTO WS-AUDIT-RECORD
+               ON OVERFLOW
+                   DISPLAY "Warning: audit log entry truncated."
+           END-STRING.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+       UPDATE-VIOLATION.
+           DISPLAY "- UPDATE VIOLATION -".
+           DISPLAY "Enter Student ID to Update: " WITH NO ADVANCING.
+           ACCEPT WS-STUDENT-ID.
+           PERFORM LIST-STUDENT-VIOLATIONS.
+
+           IF WS-RECORD-FOUND = 0
+               DISPLAY "No record found for Student ID: " WS-STUDENT-ID
+           ELSE
+               DISPLAY "Enter Violation # to update: " WITH
+                   NO ADVANCING
+               ACCEPT WS-VIOLATION-COUNT
+               MOVE WS-STUDENT-ID TO STUDENT-ID
+               MOVE WS-VIOLATION-COUNT TO VIOLATION-COUNT
+
+               OPEN I-O STUDENT-FILE
+               READ STUDENT-FILE
+                   INVALID KEY
+                       DISPLAY "Violation # not found for student."
+                   NOT INVALID KEY
+                       PERFORM BACKUP-STUDENT-FILE
+                       MOVE SPACES TO WS-AUDIT-OLD-VALUES
+                       STRING STUDENT-NAME DELIMITED BY SIZE
+                           "/" DELIMITED BY SIZE
+                           STUDENT-SECTION DELIMITED BY SIZE
+                           "/" DELIMITED BY SIZE
+                           COURSE DELIMITED BY SIZE
+                           "/" DELIMITED BY SIZE
+                           VIOLATION-DATE DELIMITED BY SIZE
+                           "/" DELIMITED BY SIZE
+                           VIOLATION-TYPE DELIMITED BY SIZE
+                           "/" DELIMITED BY SIZE
+                           VIOLATION-REMARKS DELIMITED BY SIZE
+                           INTO WS-AUDIT-OLD-VALUES
+                           ON OVERFLOW
+                               DISPLAY "Warning: audit old-values "
+                                   "entry truncated."
+                       END-STRING
+
+                       DISPLAY "Enter New Name: " WITH NO ADVANCING
+                       ACCEPT WS-STUDENT-NAME
+                       DISPLAY "Enter New Section: " WITH NO ADVANCING
+                       ACCEPT WS-STUDENT-SECTION
+                       DISPLAY "Enter New Course: " WITH NO ADVANCING
+                       ACCEPT WS-COURSE
+                       DISPLAY "New Date (YYYY-MM-DD): " WITH
+                           NO ADVANCING
+                       ACCEPT WS-VIOLATION-DATE
+                       DISPLAY "Enter New Type: " WITH NO ADVANCING
+                       ACCEPT WS-VIOLATION-TYPE
+                       DISPLAY "Enter New Remarks: " WITH NO ADVANCING
+                       ACCEPT WS-VIOLATION-REMARKS
+
+                       PERFORM VALIDATE-VIOLATION-INPUT
+                       IF WS-VALID-ENTRY = 0
+                           DISPLAY "Violation not updated due to "
+                               "invalid input."
+                       ELSE
+                           MOVE WS-STUDENT-NAME TO STUDENT-NAME
+                           MOVE WS-STUDENT-SECTION TO STUDENT-SECTION
+                           MOVE WS-COURSE TO COURSE
+                           MOVE WS-VIOLATION-DATE TO VIOLATION-DATE
+                           MOVE WS-VIOLATION-TYPE TO VIOLATION-TYPE
+                           MOVE WS-VIOLATION-REMARKS TO
+                               VIOLATION-REMARKS
+
+                           REWRITE STUDENT-RECORD
+                           DISPLAY "Record updated successfully!"
+
+                           MOVE "UPDATE" TO WS-AUDIT-ACTION
+                           MOVE SPACES TO WS-AUDIT-NEW-VALUES
+                           STRING WS-STUDENT-NAME DELIMITED BY SIZE
+                               "/" DELIMITED BY SIZE
+                               WS-STUDENT-SECTION DELIMITED BY SIZE
+                               "/" DELIMITED BY SIZE
+                               WS-COURSE DELIMITED BY SIZE
+                               "/" DELIMITED BY SIZE
+                               WS-VIOLATION-DATE DELIMITED BY SIZE
+                               "/" DELIMITED BY SIZE
+                               WS-VIOLATION-TYPE DELIMITED BY SIZE
+                               "/" DELIMITED BY SIZE
+                               WS-VIOLATION-REMARKS DELIMITED BY SIZE
+                               INTO WS-AUDIT-NEW-VALUES
+                               ON OVERFLOW
+                                   DISPLAY "Warning: audit new-values "
+                                       "entry truncated."
+                           END-STRING
+                           PERFORM WRITE-AUDIT-LOG
+                       END-IF
+               END-READ
+               CLOSE STUDENT-FILE
+           END-IF.
+
+           DISPLAY "Update operation complete.".
+
+       DELETE-VIOLATION.
+           DISPLAY "- DELETE VIOLATION -".
+           DISPLAY "Enter Student ID to Delete: " WITH NO ADVANCING.
+           ACCEPT WS-STUDENT-ID.
+           PERFORM LIST-STUDENT-VIOLATIONS.
+
+           IF WS-RECORD-FOUND = 0
+               DISPLAY "No record found for Student ID: " WS-STUDENT-ID
+           ELSE
+               DISPLAY "Enter Violation # to delete: " WITH
+                   NO ADVANCING
+               ACCEPT WS-VIOLATION-COUNT
+               MOVE WS-STUDENT-ID TO STUDENT-ID
+               MOVE WS-VIOLATION-COUNT TO VIOLATION-COUNT
+
+               OPEN I-O STUDENT-FILE
+               READ STUDENT-FILE
+                   INVALID KEY
+                       DISPLAY "Violation # not found for student."
+                   NOT INVALID KEY
+                       PERFORM BACKUP-STUDENT-FILE
+                       MOVE SPACES TO WS-AUDIT-OLD-VALUES
+                       STRING STUDENT-NAME DELIMITED BY SIZE
+                           "/" DELIMITED BY SIZE
+                           STUDENT-SECTION DELIMITED BY SIZE
+                           "/" DELIMITED BY SIZE
+                           COURSE DELIMITED BY SIZE
+                           "/" DELIMITED BY SIZE
+                           VIOLATION-DATE DELIMITED BY SIZE
+                           "/" DELIMITED BY SIZE
+                           VIOLATION-TYPE DELIMITED BY SIZE
+                           "/" DELIMITED BY SIZE
+                           VIOLATION-REMARKS DELIMITED BY SIZE
+                           INTO WS-AUDIT-OLD-VALUES
+                           ON OVERFLOW
+                               DISPLAY "Warning: audit old-values "
+                                   "entry truncated."
+                       END-STRING
+
+                       DELETE STUDENT-FILE RECORD
+                       DISPLAY "Student " WS-STUDENT-ID
+                           " violation #" WS-VIOLATION-COUNT
+                           " deleted."
+
+                       MOVE "DELETE" TO WS-AUDIT-ACTION
+                       MOVE "N/A" TO WS-AUDIT-NEW-VALUES
+                       PERFORM WRITE-AUDIT-LOG
+               END-READ
+               CLOSE STUDENT-FILE
+           END-IF.
+
+           DISPLAY "Delete operation complete.".
+
+       LIST-STUDENT-VIOLATIONS.
+           MOVE 0 TO WS-EOF.
+           MOVE 0 TO WS-RECORD-FOUND.
+           OPEN INPUT STUDENT-FILE.
+           IF WS-STUDENT-FILE-STATUS = "35"
+               MOVE 1 TO WS-EOF
+           ELSE
+               MOVE WS-STUDENT-ID TO STUDENT-ID
+               START STUDENT-FILE KEY IS >= STUDENT-ID
+                   INVALID KEY MOVE 1 TO WS-EOF
+               END-START
+           END-IF.
+           PERFORM UNTIL WS-EOF = 1
+               READ STUDENT-FILE NEXT RECORD INTO STUDENT-RECORD
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF STUDENT-ID NOT = WS-STUDENT-ID
+                           MOVE 1 TO WS-EOF
+                       ELSE
+                           MOVE 1 TO WS-RECORD-FOUND
+                           DISPLAY "  Violation #" VIOLATION-COUNT
+                               " Date: " VIOLATION-DATE
+                               "  Type: " VIOLATION-TYPE
+                       END-IF
+           END-PERFORM.
+           IF WS-STUDENT-FILE-STATUS NOT = "35"
+               CLOSE STUDENT-FILE
+           END-IF.
